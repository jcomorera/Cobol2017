@@ -6,9 +6,25 @@ ENVIRONMENT DIVISION.
        OBJECT-COMPUTER.           IBM-3083.
 	   INPUT-OUTPUT SECTION.
 	   FILE-CONTROL.
-	   SELECT FITXER1 ASSIGN TO "FITXER1.TXT" STATUS IS FS-FITXER1.
-	   SELECT FITXER2 ASSIGN TO "FITXER2.TXT" STATUS IS FS-FITXER2.
-	   SELECT SORTIDA ASSIGN TO "SORTIDA.TXT" STATUS IS FS-SORTIDA.
+	   SELECT FITXER1 ASSIGN TO "FITXER1.TXT"
+		   ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-FITXER1.
+	   SELECT FITXER2 ASSIGN TO "FITXER2.TXT"
+		   ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-FITXER2.
+	   SELECT FITXER3 ASSIGN TO "FITXER3.TXT"
+		   ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-FITXER3.
+	   SELECT SORTIDA-IGUAL ASSIGN TO "SORTIDA_IGUAL.TXT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-SORTIDA-IGUAL.
+	   SELECT SORTIDA-MENOR ASSIGN TO "SORTIDA_MENOR.TXT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-SORTIDA-MENOR.
+	   SELECT SORTIDA-MAJOR ASSIGN TO "SORTIDA_MAJOR.TXT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		   STATUS IS FS-SORTIDA-MAJOR.
+	COPY AUDITSEL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -22,11 +38,25 @@ FD FITXER2
 	01 REG-FITXER2.
 		05 REG-ID2 		PIC 9(3).
 		05 REG-CUENTA 	PIC X(10).
-FD SORTIDA
-	DATA RECORD IS REG-SORTIDA.
-	01 REG-SORTIDA.
-		05 REG-TEXT-SORTIDA 	PIC X(80).
-		
+FD FITXER3
+	DATA RECORD IS REG-FITXER3.
+	01 REG-FITXER3.
+		05 REG-CUENTA3 	PIC X(10).
+		05 REG-ESTAT 	PIC X(01).
+FD SORTIDA-IGUAL
+	DATA RECORD IS REG-SORTIDA-IGUAL.
+	01 REG-SORTIDA-IGUAL.
+		05 REG-TEXT-IGUAL 	PIC X(100).
+FD SORTIDA-MENOR
+	DATA RECORD IS REG-SORTIDA-MENOR.
+	01 REG-SORTIDA-MENOR.
+		05 REG-TEXT-MENOR 	PIC X(80).
+FD SORTIDA-MAJOR
+	DATA RECORD IS REG-SORTIDA-MAJOR.
+	01 REG-SORTIDA-MAJOR.
+		05 REG-TEXT-MAJOR 	PIC X(80).
+	COPY AUDITFD.
+
 WORKING-STORAGE SECTION.
 	01 WX-FITXER1.
 		05 WX-ID1 PIC 9(3).
@@ -37,7 +67,25 @@ WORKING-STORAGE SECTION.
 	01 FS-STATUS.
 		05 FS-FITXER1 PIC X(2).
 		05 FS-FITXER2 PIC X(2).
-		05 FS-SORTIDA PIC X(2).
+		05 FS-FITXER3 PIC X(2).
+		05 FS-SORTIDA-IGUAL PIC X(2).
+		05 FS-SORTIDA-MENOR PIC X(2).
+		05 FS-SORTIDA-MAJOR PIC X(2).
+
+	01 TAULA-ESTATS.
+		05 ESTAT-ENTRY OCCURS 500 TIMES.
+			10 ESTAT-CUENTA PIC X(10).
+			10 ESTAT-CODI   PIC X(01).
+	01 CONTROL-ESTATS.
+		05 NUM-ESTATS     PIC 9(03) VALUE ZERO.
+		05 MAX-ESTATS     PIC 9(03) VALUE 500.
+		05 IX-ESTAT       PIC 9(03).
+		05 SW-ESTAT-TROBAT PIC X VALUE 'N'.
+			88 ESTAT-TROBAT VALUE 'S'.
+		05 SW-TAULA-ESTATS-PLENA PIC X VALUE 'N'.
+			88 TAULA-ESTATS-DESBORDADA VALUE 'S'.
+		05 ESTAT-ACTUAL   PIC X(01).
+			88 COMPTE-ACTIU VALUE 'A'.
 	01 VARIABLES.
 		05 ID1    PIC 9(3).
 		05 NOM    PIC X(10).
@@ -52,6 +100,7 @@ WORKING-STORAGE SECTION.
 			10 MSG-IGUAL-NOM    PIC X(10).
 			10 FILLER           PIC X(30) VALUE " TÉ EL NUMERO DE COMPTE ".
 			10 MSG-IGUAL-CUENTA PIC X(10).
+			10 MSG-IGUAL-ESTAT  PIC X(24) VALUE SPACES.
 		05 MSG-MENOR.
 			10 FILLER           PIC X(8) VALUE "LA CLAU ".
 			10 MSG-MENOR-ID1    PIC 9(3).
@@ -67,31 +116,130 @@ WORKING-STORAGE SECTION.
 		05 VALORCUENTA  PIC X(10).
 		
 	01 TAULA-AUX.
-		05 CUENTA-AUX	PIC X(10) OCCURS 7 TIMES.
-		
+		05 CUENTA-AUX	PIC X(10) OCCURS 50 TIMES.
+
 	01 UTILITARIS.
-		05 INDEXT		PIC 9(01).
-		05 CONTADOR		PIC 9(01).
-							
-	88 FINAL-FITXER1 VALUE 'TRUE'.
-	88 FINAL-FITXER2 VALUE 'TRUE'.
-		
-	
+		05 INDEXT		PIC 9(02).
+		05 CONTADOR		PIC 9(02).
+		05 MAX-CUENTA-AUX	PIC 9(02) VALUE 50.
+
+	01 MSG-OVERFLOW.
+		10 FILLER            PIC X(08) VALUE "LA CLAU ".
+		10 MSG-OVERFLOW-ID1  PIC 9(3).
+		10 FILLER            PIC X(46)
+			VALUE " TÉ MES COMPTES DELS QUE LA TAULA POT GUARDAR".
+
+	01 MSG-OVERFLOW-ESTATS.
+		10 FILLER            PIC X(10) VALUE "EL COMPTE ".
+		10 MSG-OVERFLOW-CUENTA PIC X(10).
+		10 FILLER            PIC X(60)
+			VALUE " NO CONSTA A LA TAULA D'ESTATS, PLENA - ES DONA PER ACTIU".
+
+	01 ABEND-INFO.
+		05 ABEND-FITXER PIC X(10).
+		05 ABEND-STATUS PIC X(2).
+
+	01 COMPTADORS.
+		05 CNT-IGUAL	PIC 9(05) VALUE ZERO.
+		05 CNT-MENOR	PIC 9(05) VALUE ZERO.
+		05 CNT-MAJOR	PIC 9(05) VALUE ZERO.
+
+	01 MSG-TRAILER-IGUAL.
+		05 FILLER            PIC X(20) VALUE "TOTAL COMPTES IGUALS".
+		05 FILLER            PIC X(02) VALUE SPACES.
+		05 TRAILER-IGUAL     PIC ZZZZ9.
+	01 MSG-TRAILER-MENOR.
+		05 FILLER            PIC X(18) VALUE "TOTAL SENSE COMPTE".
+		05 FILLER            PIC X(02) VALUE SPACES.
+		05 TRAILER-MENOR     PIC ZZZZ9.
+	01 MSG-TRAILER-MAJOR.
+		05 FILLER            PIC X(19) VALUE "TOTAL SENSE TITULAR".
+		05 FILLER            PIC X(02) VALUE SPACES.
+		05 TRAILER-MAJOR     PIC ZZZZ9.
+
+	01 SWITCHES.
+		05 SW-FITXER1	PIC X VALUE 'N'.
+			88 FINAL-FITXER1 VALUE 'S'.
+		05 SW-FITXER2	PIC X VALUE 'N'.
+			88 FINAL-FITXER2 VALUE 'S'.
+		05 SW-TAULA-PLENA PIC X VALUE 'N'.
+			88 TAULA-DESBORDADA VALUE 'S'.
+	COPY AUDITWS.
+
+
 	
 PROCEDURE DIVISION.
 	INICI.
 		PERFORM OBRIR-FITXERS THRU 010-FINAL
+		MOVE "CRUCE-AR" TO AL-PROGRAMA-RTN
+		MOVE "INICI" TO AL-EVENT-RTN
+		MOVE ZERO TO AL-COMPTADOR-RTN
+		MOVE "00" TO AL-ESTAT-RTN
+		PERFORM AUDITLOG-ESCRIURE
 		PERFORM LLEGIR-FITXER1 THRU 020-FINAL
 		PERFORM LLEGIR-FITXER2 THRU 030-FINAL
-		PERFORM PROCES THRU 040-FINAL UNTIL FINAL-FITXER1 OR FINAL-FITXER2		
+		PERFORM PROCES THRU 040-FINAL UNTIL FINAL-FITXER1 OR FINAL-FITXER2
+		PERFORM 080-FINALITZAR
 		GOBACK.
-		
-		
+
+
 	OBRIR-FITXERS.
 		OPEN INPUT FITXER1
 		OPEN INPUT FITXER2
-		OPEN OUTPUT SORTIDA.
+		OPEN OUTPUT SORTIDA-IGUAL
+		OPEN OUTPUT SORTIDA-MENOR
+		OPEN OUTPUT SORTIDA-MAJOR
+		PERFORM CARREGAR-ESTATS THRU 050-FINAL.
 	010-FINAL. EXIT.
+
+	CARREGAR-ESTATS.
+		OPEN INPUT FITXER3
+		IF FS-FITXER3 EQUAL "00"
+			PERFORM LLEGIR-FITXER3 THRU 060-FINAL
+			PERFORM UNTIL FS-FITXER3 EQUAL "10"
+				IF NUM-ESTATS < MAX-ESTATS
+					ADD 1 TO NUM-ESTATS
+					MOVE REG-CUENTA3 TO ESTAT-CUENTA (NUM-ESTATS)
+					MOVE REG-ESTAT TO ESTAT-CODI (NUM-ESTATS)
+				ELSE
+					IF NOT TAULA-ESTATS-DESBORDADA
+						MOVE REG-CUENTA3 TO MSG-OVERFLOW-CUENTA
+						WRITE REG-SORTIDA-IGUAL FROM MSG-OVERFLOW-ESTATS
+						SET TAULA-ESTATS-DESBORDADA TO TRUE
+					END-IF
+				END-IF
+				PERFORM LLEGIR-FITXER3 THRU 060-FINAL
+			END-PERFORM
+			CLOSE FITXER3
+		END-IF.
+	050-FINAL. EXIT.
+
+	LLEGIR-FITXER3.
+		READ FITXER3
+
+		EVALUATE FS-FITXER3
+			WHEN ZEROES
+				CONTINUE
+			WHEN 10
+				CONTINUE
+			WHEN OTHER
+				MOVE "FITXER3" TO ABEND-FITXER
+				MOVE FS-FITXER3 TO ABEND-STATUS
+				PERFORM 070-FINAL
+			END-EVALUATE.
+	060-FINAL. EXIT.
+
+	CERCAR-ESTAT.
+		MOVE 'A' TO ESTAT-ACTUAL
+		MOVE 'N' TO SW-ESTAT-TROBAT
+		PERFORM VARYING IX-ESTAT FROM 1 BY 1
+			UNTIL IX-ESTAT > NUM-ESTATS OR ESTAT-TROBAT
+			IF ESTAT-CUENTA (IX-ESTAT) EQUAL MSG-IGUAL-CUENTA
+				MOVE ESTAT-CODI (IX-ESTAT) TO ESTAT-ACTUAL
+				SET ESTAT-TROBAT TO TRUE
+			END-IF
+		END-PERFORM.
+	065-FINAL. EXIT.
 	
 	LLEGIR-FITXER1.
 		READ FITXER1 INTO WX-FITXER1
@@ -104,6 +252,8 @@ PROCEDURE DIVISION.
 				SET FINAL-FITXER1 TO TRUE
 				MOVE HIGH-VALUES TO ID1
 			WHEN OTHER
+				MOVE "FITXER1" TO ABEND-FITXER
+				MOVE FS-FITXER1 TO ABEND-STATUS
 				PERFORM 070-FINAL
 			END-EVALUATE.
 	020-FINAL. EXIT.
@@ -119,6 +269,8 @@ PROCEDURE DIVISION.
 				SET FINAL-FITXER2 TO TRUE
 				MOVE HIGH-VALUES TO ID2
 			WHEN OTHER
+				MOVE "FITXER2" TO ABEND-FITXER
+				MOVE FS-FITXER2 TO ABEND-STATUS
 				PERFORM 070-FINAL
 			END-EVALUATE.
 	030-FINAL. EXIT.
@@ -131,54 +283,126 @@ PROCEDURE DIVISION.
 				MOVE CUENTA TO VALORCUENTA
 				MOVE NOM TO VALORNOM
 				PERFORM LLEGIR-FITXER2		
-				IF ID2 NOT EQUAL TO VALORID02
+				IF ID2 EQUAL TO VALORID02
 				THEN
 				MOVE VALORCUENTA TO CUENTA-AUX (1)
 				MOVE 1 TO INDEXT
-				PERFORM	(UNTIL ID2 EQUAL VALORID02) OR FINAL-FITXER2
-					ADD 1 TO INDEXT
-					MOVE CUENTA TO CUENTA-AUX (INDEXT)
+				MOVE 'N' TO SW-TAULA-PLENA
+				PERFORM UNTIL ID2 NOT EQUAL VALORID01 OR FINAL-FITXER2
+					IF INDEXT < MAX-CUENTA-AUX
+						ADD 1 TO INDEXT
+						MOVE CUENTA TO CUENTA-AUX (INDEXT)
+					ELSE
+						IF NOT TAULA-DESBORDADA
+							MOVE VALORID01 TO MSG-OVERFLOW-ID1
+							WRITE REG-SORTIDA-IGUAL FROM MSG-OVERFLOW
+								BEFORE ADVANCING 1 LINE
+							SET TAULA-DESBORDADA TO TRUE
+						END-IF
+					END-IF
 					PERFORM LLEGIR-FITXER2
-					MOVE ID2 TO VALORID02
 				END-PERFORM
+					MOVE INDEXT TO CONTADOR
+				PERFORM UNTIL ID1 NOT EQUAL VALORID01 OR FINAL-FITXER1
 					MOVE 0 TO INDEXT
-					ADD 1 TO CONTADOR
-				PERFORM UNTIL ID1 > VALORID01 OR FINAL-FITXER1
 					PERFORM UNTIL INDEXT EQUAL TO CONTADOR
 						ADD 1 TO INDEXT
 						MOVE ID1 TO MSG-IGUAL-ID1
 						MOVE NOM TO MSG-IGUAL-NOM
 						MOVE CUENTA-AUX (INDEXT) TO MSG-IGUAL-CUENTA
-						WRITE REG-SORTIDA FROM MSG-IGUAL BEFORE ADVANING 1 LINE
+						PERFORM CERCAR-ESTAT THRU 065-FINAL
+						MOVE SPACES TO MSG-IGUAL-ESTAT
+						IF NOT COMPTE-ACTIU
+							MOVE " *** COMPTE INACTIU ***" TO MSG-IGUAL-ESTAT
+						END-IF
+						WRITE REG-SORTIDA-IGUAL FROM MSG-IGUAL BEFORE ADVANCING 1 LINE
+						ADD 1 TO CNT-IGUAL
 					END-PERFORM
 					PERFORM LLEGIR-FITXER1
-					MOVE ID1 TO VALORID01
-					MOVE 0 TO INDEXT
 				END-PERFORM		
 				ELSE
 				MOVE VALORID01 TO MSG-IGUAL-ID1
 				MOVE VALORNOM TO MSG-IGUAL-NOM
 				MOVE VALORCUENTA TO MSG-IGUAL-CUENTA
-				WRITE REG-SORTIDA FROM MSG-IGUAL BEFORE ADVANING 1 LINE
+				PERFORM CERCAR-ESTAT THRU 065-FINAL
+				MOVE SPACES TO MSG-IGUAL-ESTAT
+				IF NOT COMPTE-ACTIU
+					MOVE " *** COMPTE INACTIU ***" TO MSG-IGUAL-ESTAT
 				END-IF
-				
+				WRITE REG-SORTIDA-IGUAL FROM MSG-IGUAL BEFORE ADVANCING 1 LINE
+				ADD 1 TO CNT-IGUAL
+				PERFORM LLEGIR-FITXER1
+				END-IF
+
 			WHEN ID1 < ID2
 				MOVE ID1 TO MSG-MENOR-ID1
-				WRITE REG-SORTIDA FROM MSG-MENOR BEFORE ADVANING 1 LINE
+				WRITE REG-SORTIDA-MENOR FROM MSG-MENOR BEFORE ADVANCING 1 LINE
+				ADD 1 TO CNT-MENOR
 				PERFORM LLEGIR-FITXER1
-				
+
 			WHEN ID1 > ID2
 				MOVE CUENTA TO MSG-MAJOR-CUENTA
-				WRITE REG-SORTIDA FROM MSG-MAJOR BEFORE ADVANING 1 LINE
+				WRITE REG-SORTIDA-MAJOR FROM MSG-MAJOR BEFORE ADVANCING 1 LINE
+				ADD 1 TO CNT-MAJOR
 				PERFORM LLEGIR-FITXER2
 				
 		END-EVALUATE.
 	040-FINAL. EXIT.
 	
+	080-FINALITZAR.
+		MOVE CNT-IGUAL TO TRAILER-IGUAL
+		MOVE CNT-MENOR TO TRAILER-MENOR
+		MOVE CNT-MAJOR TO TRAILER-MAJOR
+		WRITE REG-SORTIDA-IGUAL FROM MSG-TRAILER-IGUAL
+			BEFORE ADVANCING 1 LINE
+		WRITE REG-SORTIDA-MENOR FROM MSG-TRAILER-MENOR
+			BEFORE ADVANCING 1 LINE
+		WRITE REG-SORTIDA-MAJOR FROM MSG-TRAILER-MAJOR
+			BEFORE ADVANCING 1 LINE
+		MOVE "CRUCE-AR" TO AL-PROGRAMA-RTN
+		MOVE "FINAL" TO AL-EVENT-RTN
+		COMPUTE AL-COMPTADOR-RTN = CNT-IGUAL + CNT-MENOR + CNT-MAJOR
+		MOVE "00" TO AL-ESTAT-RTN
+		PERFORM AUDITLOG-ESCRIURE
+		CLOSE FITXER1
+			  FITXER2
+			  SORTIDA-IGUAL
+			  SORTIDA-MENOR
+			  SORTIDA-MAJOR
+
+		IF FS-SORTIDA-IGUAL NOT EQUAL "00"
+			MOVE "SORT-IGUAL" TO ABEND-FITXER
+			MOVE FS-SORTIDA-IGUAL TO ABEND-STATUS
+			PERFORM 070-FINAL
+		END-IF
+		IF FS-SORTIDA-MENOR NOT EQUAL "00"
+			MOVE "SORT-MENOR" TO ABEND-FITXER
+			MOVE FS-SORTIDA-MENOR TO ABEND-STATUS
+			PERFORM 070-FINAL
+		END-IF
+		IF FS-SORTIDA-MAJOR NOT EQUAL "00"
+			MOVE "SORT-MAJOR" TO ABEND-FITXER
+			MOVE FS-SORTIDA-MAJOR TO ABEND-STATUS
+			PERFORM 070-FINAL
+		END-IF.
+	090-FINAL. EXIT.
+
 	070-FINAL.
+		DISPLAY "CRUCE-ARCHIVOS: ABEND FITXER " ABEND-FITXER
+			" FILE STATUS " ABEND-STATUS
+		MOVE "CRUCE-AR" TO AL-PROGRAMA-RTN
+		MOVE "ABEND" TO AL-EVENT-RTN
+		COMPUTE AL-COMPTADOR-RTN = CNT-IGUAL + CNT-MENOR + CNT-MAJOR
+		MOVE ABEND-STATUS TO AL-ESTAT-RTN
+		PERFORM AUDITLOG-ESCRIURE
 		CLOSE FITXER1
 			  FITXER2
-		      SORTIDA
+			  FITXER3
+			  SORTIDA-IGUAL
+			  SORTIDA-MENOR
+			  SORTIDA-MAJOR
 		STOP RUN
 		GOBACK.
+
+	COPY AUDITRTN.
 		
\ No newline at end of file
