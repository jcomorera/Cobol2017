@@ -0,0 +1,13 @@
+       FD AUDITLOG.
+       01 AUDITLOG-REG.
+           05 AL-PROGRAMA      PIC X(08).
+           05 FILLER           PIC X(01).
+           05 AL-EVENT         PIC X(05).
+           05 FILLER           PIC X(01).
+           05 AL-DATA          PIC X(08).
+           05 FILLER           PIC X(01).
+           05 AL-HORA          PIC X(08).
+           05 FILLER           PIC X(01).
+           05 AL-COMPTADOR     PIC Z(6)9.
+           05 FILLER           PIC X(01).
+           05 AL-ESTAT         PIC X(02).
