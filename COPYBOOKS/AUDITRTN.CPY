@@ -0,0 +1,15 @@
+       AUDITLOG-ESCRIURE.
+           OPEN EXTEND AUDITLOG
+           IF FS-AUDITLOG NOT EQUAL "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           MOVE SPACES TO AUDITLOG-REG
+           MOVE AL-PROGRAMA-RTN TO AL-PROGRAMA
+           MOVE AL-EVENT-RTN TO AL-EVENT
+           ACCEPT AL-DATA FROM DATE YYYYMMDD
+           ACCEPT AL-HORA FROM TIME
+           MOVE AL-COMPTADOR-RTN TO AL-COMPTADOR
+           MOVE AL-ESTAT-RTN TO AL-ESTAT
+           WRITE AUDITLOG-REG
+           CLOSE AUDITLOG.
+       AUDITLOG-ESCRIURE-EXIT. EXIT.
