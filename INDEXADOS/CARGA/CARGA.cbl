@@ -0,0 +1,93 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. CARGA.
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+		   SELECT SEQUENCIAL
+			   ASSIGN TO "SEQUENCIAL.TXT"
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS FS-SEQUENCIAL.
+		   SELECT INDEXADO
+			   ASSIGN TO "INDEXAT.TXT"
+				   ACCESS MODE IS SEQUENTIAL
+				   ORGANIZATION IS INDEXED
+				   RECORD KEY IS NUMERO1
+				   FILE STATUS IS FS-INDEXADO.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+	   FD SEQUENCIAL.
+			 01 SEQUENCIAL-IN.
+				  05 NUMERO      		PIC 9(5).
+				  05 NOMBRE        		PIC X(20).
+				  05 CANTIDAD 			PIC 9(3).
+				  05 PREU-UNITAT       	PIC 9(4)V99.
+				  05 ORDRE  			PIC 9(3).
+				  05 ID-PRODUCTE    	PIC X(2).
+
+	   FD INDEXADO.
+			  01 INDEXADO-OUT.
+					 05 NUMERO1     	PIC 9(5).
+					 05 NOMBRE        	PIC X(20).
+					 05 CANTIDAD 		PIC 9(3).
+					 05 PREU-UNITAT     PIC 9(4)V99.
+					 05 ORDRE   		PIC 9(3).
+					 05 ID-PRODUCTE     PIC X(2).
+
+	   WORKING-STORAGE SECTION.
+		   01 FIN-FICHERO PIC X(5) VALUE "FALSE".
+		   01 FS-SEQUENCIAL PIC X(2).
+		   01 FS-INDEXADO PIC X(2).
+		   01 COMPTADORS.
+			   05 CNT-LLEGITS		PIC 9(7) VALUE ZERO.
+			   05 CNT-CARREGATS		PIC 9(7) VALUE ZERO.
+			   05 CNT-REBUTJATS		PIC 9(7) VALUE ZERO.
+
+	   PROCEDURE DIVISION.
+	   CARGA-RTN.
+		   OPEN INPUT SEQUENCIAL
+		   OPEN OUTPUT INDEXADO
+		   READ SEQUENCIAL
+		   AT END SET FIN-FICHERO TO "TRUE"
+		   NOT AT END
+			   IF FS-SEQUENCIAL NOT EQUAL "00"
+				   DISPLAY "CARGA: ERROR LLEGIR SEQ FS="
+					   FS-SEQUENCIAL
+				   GO TO CARGA-ABEND
+			   END-IF
+		   END-READ
+
+	   PERFORM UNTIL FIN-FICHERO EQUAL "TRUE"
+		   ADD 1 TO CNT-LLEGITS
+		   MOVE NUMERO TO NUMERO1
+		   MOVE CORR SEQUENCIAL-IN TO INDEXADO-OUT
+		   WRITE INDEXADO-OUT
+			   INVALID KEY
+				   ADD 1 TO CNT-REBUTJATS
+				   DISPLAY "CARGA: CLAU DUPLICADA REBUTJADA " NUMERO1
+			   NOT INVALID KEY
+				   ADD 1 TO CNT-CARREGATS
+		   END-WRITE
+		   READ SEQUENCIAL
+		   AT END SET FIN-FICHERO TO "TRUE"
+		   NOT AT END
+			   IF FS-SEQUENCIAL NOT EQUAL "00"
+				   DISPLAY "CARGA: ERROR LLEGIR SEQ FS="
+					   FS-SEQUENCIAL
+				   GO TO CARGA-ABEND
+			   END-IF
+		   END-READ
+	   END-PERFORM.
+
+	   CLOSE SEQUENCIAL, INDEXADO.
+	   DISPLAY "CARGA: REGISTRES LLEGITS   : " CNT-LLEGITS
+	   DISPLAY "CARGA: REGISTRES CARREGATS : " CNT-CARREGATS
+	   DISPLAY "CARGA: REGISTRES REBUTJATS : " CNT-REBUTJATS
+	   STOP RUN.
+
+	   CARGA-ABEND.
+	   CLOSE SEQUENCIAL, INDEXADO.
+	   DISPLAY "CARGA: REGISTRES LLEGITS   : " CNT-LLEGITS
+	   DISPLAY "CARGA: REGISTRES CARREGATS : " CNT-CARREGATS
+	   DISPLAY "CARGA: REGISTRES REBUTJATS : " CNT-REBUTJATS
+	   STOP RUN.
