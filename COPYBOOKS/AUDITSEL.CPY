@@ -0,0 +1,3 @@
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  STATUS IS FS-AUDITLOG.
