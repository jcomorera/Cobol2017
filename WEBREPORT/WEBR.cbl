@@ -9,39 +9,87 @@
            SELECT INFILE02 ASSIGN TO "FB.txt"
                   ORGANIZATION IS LINE SEQUENTIAL
                   STATUS IS FS-INFILE02.
-           SELECT WEB ASSIGN TO "report.html"
+           SELECT WEB ASSIGN TO DYNAMIC WS-NOM-FITXER-WEB
                    ORGANIZATION IS LINE SEQUENTIAL
                    STATUS IS FS-WEB.
+           SELECT PARM-WEBR ASSIGN TO "WEBR.PRM"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS IS FS-PARM-WEBR.
+           SELECT CSV-WEB ASSIGN TO "report.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   STATUS IS FS-CSV-WEB.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE01.
        01 REG-INFILE01.
-            05 FILLER    PIC X(100).
+            05 CLAU-INFILE01      PIC X(10).
+            05 DETALL-INFILE01    PIC X(90).
        FD INFILE02.
        01 REG-INFILE02.
-            05 FILLER    PIC X(100).
+            05 CLAU-INFILE02      PIC X(10).
+            05 DETALL-INFILE02    PIC X(90).
        FD WEB.
        01 REG-WEB.
            05 FILLER   PIC X(100).
+       FD PARM-WEBR.
+       01 PARM-WEBR-REG.
+           05 PARM-TITOL       PIC X(40).
+           05 PARM-BRANDING    PIC X(40).
+       FD CSV-WEB.
+       01 REG-CSV.
+           05 FILLER   PIC X(200).
+       COPY AUDITFD.
 
        WORKING-STORAGE SECTION.
 
        01 WS-VARIABLES.
-           05 WS-VARIABLE01        PIC X(80).
-           05 WS-VARIABLE02        PIC X(80).
+           05 WS-VARIABLE01        PIC X(90).
+           05 WS-VARIABLE02        PIC X(90).
+           05 WS-SENSE-PARELLA-FA  PIC X(40) VALUE
+           "*** SENSE PARELLA A FA.txt ***".
+           05 WS-SENSE-PARELLA-FB  PIC X(40) VALUE
+           "*** SENSE PARELLA A FB.txt ***".
        01 FILE-STATUS.
            05 FS-INFILE01 PIC X(02).
            05 FS-INFILE02 PIC x(02).
            05 FS-WEB PIC X(02).
+           05 FS-PARM-WEBR PIC X(02).
+           05 FS-CSV-WEB PIC X(02).
+       01 PARAMETRES-INFORME.
+           05 TITOL-INFORME       PIC X(40) VALUE "WEBREPORT".
+           05 BRANDING-INFORME    PIC X(40) VALUE SPACES.
+       01 DATA-EXECUCIO.
+           05 DE-ANY PIC 9(4).
+           05 DE-MES PIC 9(2).
+           05 DE-DIA PIC 9(2).
+       01 DATA-EXECUCIO-DISPLAY PIC X(10).
+       01 CONTROL-PAGINACIO.
+           05 WS-PAGINA-ACTUAL      PIC 9(4) VALUE 1.
+           05 WS-FILES-PAGINA       PIC 9(4) VALUE 0.
+           05 WS-MAX-FILES-PAGINA   PIC 9(4) VALUE 500.
+           05 WS-PAGINA-EDIT        PIC 9(4).
+           05 WS-NOM-FITXER-WEB     PIC X(20) VALUE SPACES.
+           05 WS-NOM-FITXER-TMP     PIC X(20).
+           05 WS-PAGINA-SEGUENT-SW  PIC X VALUE 'N'.
+               88 HI-HA-PAGINA-SEGUENT VALUE 'S'.
+       01 CSV-CAPCALERA PIC X(40) VALUE
+           "CLAU,DETALL_FA,DETALL_FB".
+       01 WS-LINIA-CSV PIC X(200).
+       01 WS-CSV-CLAU PIC X(10).
+       01 COMPTADORS-RECONCILIACIO.
+           05 CNT-LLEGITS01 PIC 9(7) VALUE ZERO.
+           05 CNT-LLEGITS02 PIC 9(7) VALUE ZERO.
+       01 HTML-PEU-RECONCILIACIO PIC X(90).
+       01 HTML-PEU-ALERTA PIC X(80) VALUE
+           "<p><strong>*** RECOMPTES FA/FB DIFERENTS ***</strong></p>".
        01 HTML.
            05 HTML00     PIC X(70) VALUE
            "<!DOCTYPE HTML><html>".
-           05 HTML01     PIC X(70) VALUE
-           "<head><title>WEBREPORT</title></head>".
-           05 HTML02     PIC X(60) VALUE
-           "<body STYLE=""background-color:grey""><h1>WEBREPORT</h1>".
-		   05 HTML0202     PIC X(60) VALUE
-           "<h1 STYLE=""align:center"">WEBREPORT</h1>".
+           05 HTML01     PIC X(90).
+           05 HTML02     PIC X(90).
+           05 HTML0202   PIC X(100).
+           05 HTML-MARCA PIC X(90).
            05 HTML03     PIC X(60) VALUE
            "<table STYLE=""align:center,border:4px"">".
            05 HTML04     PIC X(10) VALUE
@@ -54,38 +102,169 @@
            "</td>".
            05 HTML08     PIC X(30) VALUE
            "</table></body></html>".
+           05 HTML-NAV-ANT PIC X(90).
+           05 HTML-NAV-SEG PIC X(90).
 
-       01 SWITCHES PIC X.
-           88 FIN-FICHER VALUE'S'.
-           88 NO-FIN-FICHER VALUE'N'.
+       01 SWITCHES.
+           05 SW-INFILE01 PIC X VALUE 'N'.
+               88 FI-INFILE01 VALUE 'S'.
+           05 SW-INFILE02 PIC X VALUE 'N'.
+               88 FI-INFILE02 VALUE 'S'.
+       COPY AUDITWS.
 
        PROCEDURE DIVISION.
 
        INCIO.
+        MOVE "WEBR" TO AL-PROGRAMA-RTN
+        MOVE "INICI" TO AL-EVENT-RTN
+        MOVE ZERO TO AL-COMPTADOR-RTN
+        MOVE "00" TO AL-ESTAT-RTN
+        PERFORM AUDITLOG-ESCRIURE
+        PERFORM LLEGIR-PARAMETRES-INFORME
+        PERFORM OBTENIR-DATA-EXECUCIO
         PERFORM OBRIR-FITXERS
         PERFORM PROCES
+        MOVE "WEBR" TO AL-PROGRAMA-RTN
+        MOVE "FINAL" TO AL-EVENT-RTN
+        COMPUTE AL-COMPTADOR-RTN = CNT-LLEGITS01 + CNT-LLEGITS02
+        MOVE "00" TO AL-ESTAT-RTN
+        PERFORM AUDITLOG-ESCRIURE
         PERFORM FINALIZAR.
        FIN.EXIT.
 
+       LLEGIR-PARAMETRES-INFORME.
+       OPEN INPUT PARM-WEBR
+       IF FS-PARM-WEBR EQUAL "00"
+           READ PARM-WEBR
+           AT END CONTINUE
+           NOT AT END
+               IF PARM-TITOL NOT EQUAL SPACES
+                   MOVE PARM-TITOL TO TITOL-INFORME
+               END-IF
+               MOVE PARM-BRANDING TO BRANDING-INFORME
+           END-READ
+           CLOSE PARM-WEBR
+       END-IF.
+       FIN.EXIT.
+
+       OBTENIR-DATA-EXECUCIO.
+       ACCEPT DATA-EXECUCIO FROM DATE YYYYMMDD
+       STRING DE-DIA "/" DE-MES "/" DE-ANY
+           DELIMITED BY SIZE INTO DATA-EXECUCIO-DISPLAY.
+       FIN.EXIT.
+
        OBRIR-FITXERS.
 
        OPEN INPUT INFILE01
                INFILE02
-       OPEN OUTPUT WEB.
+       OPEN OUTPUT CSV-WEB
+       WRITE REG-CSV FROM CSV-CAPCALERA
+       PERFORM OBRIR-PAGINA-WEB.
+
+       FIN.EXIT.
+
+       OBRIR-PAGINA-WEB.
+       PERFORM CONSTRUIR-NOM-FITXER-WEB
+       OPEN OUTPUT WEB
+       MOVE ZERO TO WS-FILES-PAGINA
+       PERFORM WEBS.
+       FIN.EXIT.
+
+       CONSTRUIR-NOM-FITXER-WEB.
+       MOVE WS-PAGINA-ACTUAL TO WS-PAGINA-EDIT
+       STRING "report_" DELIMITED BY SIZE
+           WS-PAGINA-EDIT DELIMITED BY SIZE
+           ".html" DELIMITED BY SIZE
+           INTO WS-NOM-FITXER-WEB.
+       FIN.EXIT.
+
+       CANVIAR-PAGINA.
+       SET HI-HA-PAGINA-SEGUENT TO TRUE
+       PERFORM TANCAR-PAGINA-WEB
+       MOVE 'N' TO WS-PAGINA-SEGUENT-SW
+       ADD 1 TO WS-PAGINA-ACTUAL
+       PERFORM OBRIR-PAGINA-WEB.
+       FIN.EXIT.
+
+       TANCAR-PAGINA-WEB.
+       PERFORM ESCRIURE-NAVEGACIO
+       IF NOT HI-HA-PAGINA-SEGUENT
+           PERFORM ESCRIURE-PEU-RECONCILIACIO
+       END-IF
+       WRITE REG-WEB FROM HTML08
+       CLOSE WEB.
+       FIN.EXIT.
+
+       ESCRIURE-PEU-RECONCILIACIO.
+       MOVE SPACES TO HTML-PEU-RECONCILIACIO
+       STRING "<p>Registres llegits - FA: " DELIMITED BY SIZE
+           CNT-LLEGITS01 DELIMITED BY SIZE
+           "  FB: " DELIMITED BY SIZE
+           CNT-LLEGITS02 DELIMITED BY SIZE
+           "</p>" DELIMITED BY SIZE
+           INTO HTML-PEU-RECONCILIACIO
+       WRITE REG-WEB FROM HTML-PEU-RECONCILIACIO
+       IF CNT-LLEGITS01 NOT EQUAL CNT-LLEGITS02
+           WRITE REG-WEB FROM HTML-PEU-ALERTA
+       END-IF.
+       FIN.EXIT.
+
+       ESCRIURE-NAVEGACIO.
+       IF WS-PAGINA-ACTUAL > 1
+           PERFORM CONSTRUIR-NAV-ANTERIOR
+           WRITE REG-WEB FROM HTML-NAV-ANT
+       END-IF
+       IF HI-HA-PAGINA-SEGUENT
+           PERFORM CONSTRUIR-NAV-SEGUENT
+           WRITE REG-WEB FROM HTML-NAV-SEG
+       END-IF.
+       FIN.EXIT.
+
+       CONSTRUIR-NAV-ANTERIOR.
+       COMPUTE WS-PAGINA-EDIT = WS-PAGINA-ACTUAL - 1
+       STRING "report_" DELIMITED BY SIZE
+           WS-PAGINA-EDIT DELIMITED BY SIZE
+           ".html" DELIMITED BY SIZE
+           INTO WS-NOM-FITXER-TMP
+       STRING "<p><a href=""" DELIMITED BY SIZE
+           WS-NOM-FITXER-TMP DELIMITED BY SPACE
+           """>&lt;&lt; ANTERIOR</a></p>" DELIMITED BY SIZE
+           INTO HTML-NAV-ANT.
+       FIN.EXIT.
 
+       CONSTRUIR-NAV-SEGUENT.
+       COMPUTE WS-PAGINA-EDIT = WS-PAGINA-ACTUAL + 1
+       STRING "report_" DELIMITED BY SIZE
+           WS-PAGINA-EDIT DELIMITED BY SIZE
+           ".html" DELIMITED BY SIZE
+           INTO WS-NOM-FITXER-TMP
+       STRING "<p><a href=""" DELIMITED BY SIZE
+           WS-NOM-FITXER-TMP DELIMITED BY SPACE
+           """>SEGUENT &gt;&gt;</a></p>" DELIMITED BY SIZE
+           INTO HTML-NAV-SEG.
+       FIN.EXIT.
+
+       CONTROLAR-PAGINACIO.
+       ADD 1 TO WS-FILES-PAGINA
+       IF WS-FILES-PAGINA NOT LESS WS-MAX-FILES-PAGINA
+           AND NOT (FI-INFILE01 AND FI-INFILE02)
+           PERFORM CANVIAR-PAGINA
+       END-IF.
        FIN.EXIT.
 
        LLEGIR01.
        READ INFILE01
-       SET NO-FIN-FICHER TO TRUE
        EVALUATE FS-INFILE01
            WHEN ZEROES
-               MOVE REG-INFILE01 TO WS-VARIABLE01
+               ADD 1 TO CNT-LLEGITS01
+               MOVE DETALL-INFILE01 TO WS-VARIABLE01
            WHEN 10
-               SET FIN-FICHER TO TRUE
+               SET FI-INFILE01 TO TRUE
+               MOVE HIGH-VALUES TO CLAU-INFILE01
                DISPLAY "FINAL FICHER1"
            WHEN OTHER
-               SET FIN-FICHER TO TRUE
+               SET FI-INFILE01 TO TRUE
+               MOVE HIGH-VALUES TO CLAU-INFILE01
                DISPLAY "ERROR AL OBRIR EL FITXER1"
                DISPLAY "ERROR NUM: "FS-INFILE01
        END-EVALUATE.
@@ -93,48 +272,165 @@
 
        LLEGIR02.
        READ INFILE02
-       SET NO-FIN-FICHER TO TRUE
        EVALUATE FS-INFILE02
            WHEN ZEROES
-               MOVE REG-INFILE02 TO WS-VARIABLE02
+               ADD 1 TO CNT-LLEGITS02
+               MOVE DETALL-INFILE02 TO WS-VARIABLE02
            WHEN 10
-               SET FIN-FICHER TO TRUE
+               SET FI-INFILE02 TO TRUE
+               MOVE HIGH-VALUES TO CLAU-INFILE02
                DISPLAY "FINAL FICHER2"
            WHEN OTHER
-               SET FIN-FICHER TO TRUE
+               SET FI-INFILE02 TO TRUE
+               MOVE HIGH-VALUES TO CLAU-INFILE02
                DISPLAY "ERROR AL OBRIR EL FITXER2"
                DISPLAY "ERROR NUM: "FS-INFILE02
        END-EVALUATE.
        FIN.EXIT.
 
        WEBS.
+       PERFORM CONSTRUIR-CAPCALERA
        WRITE REG-WEB FROM HTML00
        WRITE REG-WEB FROM HTML01
        WRITE REG-WEB FROM HTML02.
        WRITE REG-WEB FROM HTML0202.
+       IF BRANDING-INFORME NOT EQUAL SPACES
+           WRITE REG-WEB FROM HTML-MARCA
+       END-IF
        WRITE REG-WEB FROM HTML03.
        FIN.EXIT.
 
+       CONSTRUIR-CAPCALERA.
+       MOVE SPACES TO HTML01
+       STRING "<head><title>" DELIMITED BY SIZE
+           TITOL-INFORME DELIMITED BY SIZE
+           "</title></head>" DELIMITED BY SIZE
+           INTO HTML01
+       MOVE SPACES TO HTML02
+       STRING "<body STYLE=""background-color:grey""><h1>"
+               DELIMITED BY SIZE
+           TITOL-INFORME DELIMITED BY SIZE
+           "</h1>" DELIMITED BY SIZE
+           INTO HTML02
+       MOVE SPACES TO HTML0202
+       STRING "<h1 STYLE=""align:center"">" DELIMITED BY SIZE
+           TITOL-INFORME DELIMITED BY SIZE
+           " - GENERAT EL " DELIMITED BY SIZE
+           DATA-EXECUCIO-DISPLAY DELIMITED BY SIZE
+           "</h1>" DELIMITED BY SIZE
+           INTO HTML0202
+       MOVE SPACES TO HTML-MARCA
+       STRING "<p>" DELIMITED BY SIZE
+           BRANDING-INFORME DELIMITED BY SIZE
+           "</p>" DELIMITED BY SIZE
+           INTO HTML-MARCA.
+       FIN.EXIT.
+
        PROCES.
-       PERFORM WEBS
-	   SET NO-FIN-FICHER TO TRUE
-       PERFORM UNTIL FIN-FICHER
-           PERFORM LLEGIR01
-           PERFORM LLEGIR02
-           WRITE REG-WEB FROM HTML04
-           WRITE REG-WEB FROM HTML06
-           WRITE REG-WEB FROM WS-VARIABLE01
-		   WRITE REG-WEB FROM HTML07
-		   WRITE REG-WEB FROM HTML06
-		   WRITE REG-WEB FROM WS-VARIABLE02
-		   WRITE REG-WEB FROM HTML07
-		   WRITE REG-WEB FROM HTML05
-           
-           WRITE REG-WEB FROM SPACES
+       PERFORM LLEGIR01
+       PERFORM LLEGIR02
+       PERFORM UNTIL FI-INFILE01 AND FI-INFILE02
+           EVALUATE TRUE
+               WHEN FI-INFILE01
+                   PERFORM ESCRIURE-FILA-NOMES02
+                   PERFORM LLEGIR02
+               WHEN FI-INFILE02
+                   PERFORM ESCRIURE-FILA-NOMES01
+                   PERFORM LLEGIR01
+               WHEN CLAU-INFILE01 EQUAL CLAU-INFILE02
+                   PERFORM ESCRIURE-FILA-APARELLADA
+                   PERFORM LLEGIR01
+                   PERFORM LLEGIR02
+               WHEN CLAU-INFILE01 LESS CLAU-INFILE02
+                   PERFORM ESCRIURE-FILA-NOMES01
+                   PERFORM LLEGIR01
+               WHEN OTHER
+                   PERFORM ESCRIURE-FILA-NOMES02
+                   PERFORM LLEGIR02
+           END-EVALUATE
+           PERFORM CONTROLAR-PAGINACIO
        END-PERFORM
-       WRITE REG-WEB FROM HTML07.
+       PERFORM TANCAR-PAGINA-WEB
+       CLOSE CSV-WEB
+       CLOSE INFILE01
+             INFILE02.
 
        FIN.EXIT.
+
+       ESCRIURE-FILA-APARELLADA.
+       WRITE REG-WEB FROM HTML04
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-VARIABLE01
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-VARIABLE02
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML05
+       WRITE REG-WEB FROM SPACES
+       MOVE CLAU-INFILE01 TO WS-CSV-CLAU
+       INSPECT WS-CSV-CLAU REPLACING ALL '"' BY SPACE
+       INSPECT WS-VARIABLE01 REPLACING ALL '"' BY SPACE
+       INSPECT WS-VARIABLE02 REPLACING ALL '"' BY SPACE
+       MOVE SPACES TO WS-LINIA-CSV
+       STRING '"' DELIMITED BY SIZE
+           WS-CSV-CLAU DELIMITED BY SIZE
+           '","' DELIMITED BY SIZE
+           WS-VARIABLE01 DELIMITED BY SIZE
+           '","' DELIMITED BY SIZE
+           WS-VARIABLE02 DELIMITED BY SIZE
+           '"' DELIMITED BY SIZE
+           INTO WS-LINIA-CSV
+       WRITE REG-CSV FROM WS-LINIA-CSV.
+       FIN.EXIT.
+
+       ESCRIURE-FILA-NOMES01.
+       WRITE REG-WEB FROM HTML04
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-VARIABLE01
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-SENSE-PARELLA-FB
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML05
+       WRITE REG-WEB FROM SPACES
+       MOVE CLAU-INFILE01 TO WS-CSV-CLAU
+       INSPECT WS-CSV-CLAU REPLACING ALL '"' BY SPACE
+       INSPECT WS-VARIABLE01 REPLACING ALL '"' BY SPACE
+       MOVE SPACES TO WS-LINIA-CSV
+       STRING '"' DELIMITED BY SIZE
+           WS-CSV-CLAU DELIMITED BY SIZE
+           '","' DELIMITED BY SIZE
+           WS-VARIABLE01 DELIMITED BY SIZE
+           '",' DELIMITED BY SIZE
+           INTO WS-LINIA-CSV
+       WRITE REG-CSV FROM WS-LINIA-CSV.
+       FIN.EXIT.
+
+       ESCRIURE-FILA-NOMES02.
+       WRITE REG-WEB FROM HTML04
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-SENSE-PARELLA-FA
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML06
+       WRITE REG-WEB FROM WS-VARIABLE02
+       WRITE REG-WEB FROM HTML07
+       WRITE REG-WEB FROM HTML05
+       WRITE REG-WEB FROM SPACES
+       MOVE CLAU-INFILE02 TO WS-CSV-CLAU
+       INSPECT WS-CSV-CLAU REPLACING ALL '"' BY SPACE
+       INSPECT WS-VARIABLE02 REPLACING ALL '"' BY SPACE
+       MOVE SPACES TO WS-LINIA-CSV
+       STRING '"' DELIMITED BY SIZE
+           WS-CSV-CLAU DELIMITED BY SIZE
+           '",,"' DELIMITED BY SIZE
+           WS-VARIABLE02 DELIMITED BY SIZE
+           '"' DELIMITED BY SIZE
+           INTO WS-LINIA-CSV
+       WRITE REG-CSV FROM WS-LINIA-CSV.
+       FIN.EXIT.
+
+       COPY AUDITRTN.
+
        FINALIZAR.
        STOP RUN.
        GOBACK.
