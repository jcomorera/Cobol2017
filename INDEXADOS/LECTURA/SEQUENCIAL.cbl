@@ -5,12 +5,23 @@
 	   FILE-CONTROL.
 		   SELECT SEQUENCIAL
 			   ASSIGN TO "SEQUENCIAL.TXT"
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS FS-SEQUENCIAL.
 		   SELECT INDEXADO
 			   ASSIGN TO "INDEXAT.TXT"
 				   ACCESS MODE IS SEQUENTIAL
 				   ORGANIZATION IS INDEXED
-				   RECORD KEY IS NUMERO1.
+				   RECORD KEY IS NUMERO1
+				   FILE STATUS IS FS-INDEXADO.
+		   SELECT PARAMETRE
+			   ASSIGN TO "REBUILD.PRM"
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS FS-PARAMETRE.
+		   SELECT PUNT-CONTROL
+			   ASSIGN TO "REBUILD.CKP"
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS FS-PUNT-CONTROL.
+		   COPY AUDITSEL.
 
 	   DATA DIVISION.
 	   FILE SECTION.
@@ -32,23 +43,250 @@
 					 05 ORDRE   		PIC 9(3).
 					 05 ID-PRODUCTE     PIC X(2).
 
+	   FD PARAMETRE.
+			  01 PARAMETRE-REG.
+					 05 PARM-MODE		PIC X(3).
+					 05 PARM-ID-PRODUCTE	PIC X(2).
+					 05 PARM-CANT-MIN	PIC 9(3).
+					 05 PARM-CANT-MAX	PIC 9(3).
+
+	   FD PUNT-CONTROL.
+			  01 PUNT-CONTROL-REG.
+					 05 CKP-NUMERO1		PIC 9(5).
+
+	   COPY AUDITFD.
+
 	   WORKING-STORAGE SECTION.
 		   01 FIN-FICHERO PIC X(5) VALUE "FALSE".
+		   01 FS-SEQUENCIAL PIC X(2).
+		   01 FS-INDEXADO PIC X(2).
+		   01 FS-PARAMETRE PIC X(2).
+		   01 FS-PUNT-CONTROL PIC X(2).
+		   01 REPRESA-ACTIVA PIC X VALUE "N".
+			   88 EN-REPRESA VALUE "S".
+		   01 REPRESA-NUMERO1 PIC 9(5) VALUE ZERO.
+		   01 SELECCIO-ACTIVA PIC X VALUE "N".
+			   88 SELECCIONAT VALUE "S".
+		   01 CRITERIS-SELECCIO.
+			   05 CRIT-MODE			PIC X(3) VALUE "ALL".
+			   05 CRIT-ID-PRODUCTE		PIC X(2).
+			   05 CRIT-CANT-MIN		PIC 9(3).
+			   05 CRIT-CANT-MAX		PIC 9(3).
+		   01 TOTALS-GENERALS.
+			   05 TOT-REGISTRES		PIC 9(7) VALUE ZERO.
+			   05 TOT-CANTIDAD-GRAL		PIC 9(9) VALUE ZERO.
+			   05 TOT-IMPORT-GRAL		PIC 9(11)V99 VALUE ZERO.
+		   01 NUM-PRODUCTES PIC 9(3) VALUE ZERO.
+		   01 TAULA-TOTALS.
+			   05 TOTALS-PRODUCTE OCCURS 50 TIMES
+					   INDEXED BY IX-TOT.
+				   10 TOT-ID-PRODUCTE	PIC X(2).
+				   10 TOT-COMPTE	PIC 9(7).
+				   10 TOT-CANTIDAD	PIC 9(9).
+				   10 TOT-IMPORT	PIC 9(11)V99.
+		   01 TROBAT-PRODUCTE PIC X VALUE "N".
+			   88 PRODUCTE-TROBAT VALUE "S".
+		   01 TAULA-TOTALS-PLENA PIC X VALUE "N".
+			   88 TAULA-TOTALS-DESBORDADA VALUE "S".
+		   COPY AUDITWS.
 
 	   PROCEDURE DIVISION.
 	   REBUILD-RTN.
-		   OPEN OUTPUT SEQUENCIAL
+		   MOVE "TST" TO AL-PROGRAMA-RTN
+		   MOVE "INICI" TO AL-EVENT-RTN
+		   MOVE ZERO TO AL-COMPTADOR-RTN
+		   MOVE "00" TO AL-ESTAT-RTN
+		   PERFORM AUDITLOG-ESCRIURE
+		   PERFORM LLEGIR-PARAMETRES
+		   PERFORM LLEGIR-PUNT-CONTROL
+
+		   IF EN-REPRESA
+			   OPEN EXTEND SEQUENCIAL
+		   ELSE
+			   OPEN OUTPUT SEQUENCIAL
+		   END-IF
+		   IF FS-SEQUENCIAL NOT EQUAL "00"
+			   DISPLAY "TST: ERROR OBRIR SEQ FS="
+				   FS-SEQUENCIAL
+			   GO TO REBUILD-ABEND
+		   END-IF
+
 		   OPEN INPUT INDEXADO
-		   READ INDEXADO
-		   AT END SET FIN-FICHERO TO "TRUE"
-		   END-READ
-		   
+		   IF FS-INDEXADO NOT EQUAL "00"
+			   DISPLAY "TST: ERROR OBRIR IDX FS="
+				   FS-INDEXADO
+			   GO TO REBUILD-ABEND
+		   END-IF
+
+		   PERFORM LLEGIR-INDEXAT
+
 	   PERFORM UNTIL FIN-FICHERO EQUAL "TRUE"
-		   WRITE SEQUENCIAL-OUT FROM INDEXADO-IN
-		   END-WRITE
-		   READ INDEXADO 
-		   END-READ
+		   IF EN-REPRESA AND NUMERO1 NOT GREATER REPRESA-NUMERO1
+			   CONTINUE
+		   ELSE
+			   PERFORM AVALUAR-SELECCIO
+			   IF SELECCIONAT
+				   WRITE SEQUENCIAL-OUT FROM INDEXADO-IN
+				   IF FS-SEQUENCIAL NOT EQUAL "00"
+					   DISPLAY "TST: ERROR ESCRIURE SEQ FS="
+						   FS-SEQUENCIAL
+					   GO TO REBUILD-ABEND
+				   END-IF
+				   PERFORM ACUMULAR-TOTALS
+				   PERFORM ACTUALITZAR-PUNT-CONTROL
+			   END-IF
+		   END-IF
+		   PERFORM LLEGIR-INDEXAT
 	   END-PERFORM.
 
 	   CLOSE INDEXADO, SEQUENCIAL.
-	   STOP RUN.  
+	   PERFORM NETEJAR-PUNT-CONTROL.
+	   PERFORM IMPRIMIR-RESUM.
+	   MOVE "TST" TO AL-PROGRAMA-RTN
+	   MOVE "FINAL" TO AL-EVENT-RTN
+	   MOVE TOT-REGISTRES TO AL-COMPTADOR-RTN
+	   MOVE "00" TO AL-ESTAT-RTN
+	   PERFORM AUDITLOG-ESCRIURE
+	   STOP RUN.
+
+	   REBUILD-ABEND.
+	   CLOSE INDEXADO, SEQUENCIAL.
+	   MOVE "TST" TO AL-PROGRAMA-RTN
+	   MOVE "ABEND" TO AL-EVENT-RTN
+	   MOVE TOT-REGISTRES TO AL-COMPTADOR-RTN
+	   MOVE "99" TO AL-ESTAT-RTN
+	   PERFORM AUDITLOG-ESCRIURE
+	   STOP RUN.
+
+	   LLEGIR-INDEXAT.
+	   READ INDEXADO
+	   AT END SET FIN-FICHERO TO "TRUE"
+	   NOT AT END
+		   IF FS-INDEXADO NOT EQUAL "00"
+			   DISPLAY "TST: ERROR LLEGIR IDX FS="
+				   FS-INDEXADO
+			   GO TO REBUILD-ABEND
+		   END-IF
+	   END-READ.
+
+	   LLEGIR-PUNT-CONTROL.
+	   OPEN INPUT PUNT-CONTROL
+	   IF FS-PUNT-CONTROL EQUAL "00"
+		   READ PUNT-CONTROL
+		   AT END CONTINUE
+		   NOT AT END
+			   IF CKP-NUMERO1 > ZERO
+				   SET EN-REPRESA TO TRUE
+				   MOVE CKP-NUMERO1 TO REPRESA-NUMERO1
+				   DISPLAY "TST: REPRENENT DESPRES DE NUMERO1="
+					   REPRESA-NUMERO1
+			   END-IF
+		   END-READ
+		   CLOSE PUNT-CONTROL
+	   END-IF.
+
+	   ACTUALITZAR-PUNT-CONTROL.
+	   OPEN OUTPUT PUNT-CONTROL
+	   MOVE NUMERO1 TO CKP-NUMERO1
+	   WRITE PUNT-CONTROL-REG
+	   CLOSE PUNT-CONTROL.
+
+	   NETEJAR-PUNT-CONTROL.
+	   OPEN OUTPUT PUNT-CONTROL
+	   MOVE ZERO TO CKP-NUMERO1
+	   WRITE PUNT-CONTROL-REG
+	   CLOSE PUNT-CONTROL.
+
+	   LLEGIR-PARAMETRES.
+	   OPEN INPUT PARAMETRE
+	   IF FS-PARAMETRE EQUAL "00"
+		   READ PARAMETRE
+		   AT END CONTINUE
+		   NOT AT END
+			   MOVE PARM-MODE TO CRIT-MODE
+			   MOVE PARM-ID-PRODUCTE TO CRIT-ID-PRODUCTE
+			   MOVE PARM-CANT-MIN TO CRIT-CANT-MIN
+			   MOVE PARM-CANT-MAX TO CRIT-CANT-MAX
+		   END-READ
+		   CLOSE PARAMETRE
+	   END-IF.
+
+	   AVALUAR-SELECCIO.
+	   SET SELECCIONAT TO TRUE
+	   EVALUATE CRIT-MODE
+		   WHEN "ALL"
+			   SET SELECCIONAT TO TRUE
+		   WHEN "PRO"
+			   IF ID-PRODUCTE OF INDEXADO-IN EQUAL CRIT-ID-PRODUCTE
+			   SET SELECCIONAT TO TRUE
+			   ELSE
+			   MOVE "N" TO SELECCIO-ACTIVA
+			   END-IF
+		   WHEN "RNG"
+			   IF CANTIDAD OF INDEXADO-IN NOT LESS CRIT-CANT-MIN
+			   AND CANTIDAD OF INDEXADO-IN NOT GREATER CRIT-CANT-MAX
+			   SET SELECCIONAT TO TRUE
+			   ELSE
+			   MOVE "N" TO SELECCIO-ACTIVA
+			   END-IF
+	   END-EVALUATE.
+
+	   ACUMULAR-TOTALS.
+	   ADD 1 TO TOT-REGISTRES
+	   ADD CANTIDAD OF INDEXADO-IN TO TOT-CANTIDAD-GRAL
+	   COMPUTE TOT-IMPORT-GRAL = TOT-IMPORT-GRAL +
+		   CANTIDAD OF INDEXADO-IN * PREU-UNITAT OF INDEXADO-IN
+	   MOVE "N" TO TROBAT-PRODUCTE
+	   PERFORM VARYING IX-TOT FROM 1 BY 1
+			   UNTIL IX-TOT > NUM-PRODUCTES
+		   IF TOT-ID-PRODUCTE (IX-TOT) EQUAL ID-PRODUCTE OF INDEXADO-IN
+			   SET PRODUCTE-TROBAT TO TRUE
+			   PERFORM ACUMULAR-LINIA-PRODUCTE
+		   END-IF
+	   END-PERFORM
+	   IF NOT PRODUCTE-TROBAT AND NUM-PRODUCTES < 50
+		   ADD 1 TO NUM-PRODUCTES
+		   SET IX-TOT TO NUM-PRODUCTES
+		   MOVE ID-PRODUCTE OF INDEXADO-IN TO TOT-ID-PRODUCTE (IX-TOT)
+		   MOVE ZERO TO TOT-COMPTE (IX-TOT)
+		   MOVE ZERO TO TOT-CANTIDAD (IX-TOT)
+		   MOVE ZERO TO TOT-IMPORT (IX-TOT)
+		   PERFORM ACUMULAR-LINIA-PRODUCTE
+	   END-IF
+	   IF NOT PRODUCTE-TROBAT AND NUM-PRODUCTES NOT < 50
+			   AND NOT TAULA-TOTALS-DESBORDADA
+		   SET TAULA-TOTALS-DESBORDADA TO TRUE
+		   DISPLAY "*** TAULA TOTALS PLENA, PRODUCTE "
+			   ID-PRODUCTE OF INDEXADO-IN
+			   " NO S'ACUMULA ***"
+	   END-IF.
+
+	   ACUMULAR-LINIA-PRODUCTE.
+	   ADD 1 TO TOT-COMPTE (IX-TOT)
+	   ADD CANTIDAD OF INDEXADO-IN TO TOT-CANTIDAD (IX-TOT)
+	   COMPUTE TOT-IMPORT (IX-TOT) = TOT-IMPORT (IX-TOT) +
+		   CANTIDAD OF INDEXADO-IN * PREU-UNITAT OF INDEXADO-IN.
+
+	   IMPRIMIR-RESUM.
+	   DISPLAY "======= RESUM CONTROL REBUILD TST ======="
+	   IF EN-REPRESA
+		   DISPLAY "*** REPRESA DES DE NUMERO1 " REPRESA-NUMERO1
+			   " - TOTALS NOMES DELS REGISTRES POSTERIORS,"
+			   " NO SON UN CHECKSUM DE TOT EL FITXER ***"
+	   END-IF
+	   DISPLAY "REGISTRES ESCRITS   : " TOT-REGISTRES
+	   DISPLAY "CANTIDAD TOTAL      : " TOT-CANTIDAD-GRAL
+	   DISPLAY "IMPORT TOTAL        : " TOT-IMPORT-GRAL
+	   DISPLAY "--- DESGLOSSAT PER ID-PRODUCTE ---"
+	   PERFORM VARYING IX-TOT FROM 1 BY 1
+			   UNTIL IX-TOT > NUM-PRODUCTES
+		   DISPLAY "PRODUCTE " TOT-ID-PRODUCTE (IX-TOT)
+			   " REGISTRES=" TOT-COMPTE (IX-TOT)
+			   " CANTIDAD=" TOT-CANTIDAD (IX-TOT)
+			   " IMPORT=" TOT-IMPORT (IX-TOT)
+	   END-PERFORM
+	   IF TAULA-TOTALS-DESBORDADA
+		   DISPLAY "*** DESGLOSSAT INCOMPLET, TAULA PLENA ***"
+	   END-IF.
+
+	   COPY AUDITRTN.
