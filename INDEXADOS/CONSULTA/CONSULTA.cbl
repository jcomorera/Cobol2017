@@ -0,0 +1,69 @@
+	   IDENTIFICATION DIVISION.
+	   PROGRAM-ID. CONSULTA.
+	   ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+		   SELECT INDEXADO
+			   ASSIGN TO "INDEXAT.TXT"
+				   ACCESS MODE IS DYNAMIC
+				   ORGANIZATION IS INDEXED
+				   RECORD KEY IS NUMERO1
+				   FILE STATUS IS FS-INDEXADO.
+		   SELECT PARAMETRE
+			   ASSIGN TO "CONSULTA.PRM"
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS FS-PARAMETRE.
+
+	   DATA DIVISION.
+	   FILE SECTION.
+	   FD INDEXADO.
+			  01 INDEXADO-IN.
+					 05 NUMERO1     	PIC 9(5).
+					 05 NOMBRE        	PIC X(20).
+					 05 CANTIDAD 		PIC 9(3).
+					 05 PREU-UNITAT     PIC 9(4)V99.
+					 05 ORDRE   		PIC 9(3).
+					 05 ID-PRODUCTE     PIC X(2).
+
+	   FD PARAMETRE.
+			  01 PARAMETRE-REG.
+					 05 PARM-NUMERO1	PIC 9(5).
+
+	   WORKING-STORAGE SECTION.
+		   01 FS-INDEXADO PIC X(2).
+		   01 FS-PARAMETRE PIC X(2).
+		   01 NUMERO1-CERCAT PIC 9(5).
+
+	   PROCEDURE DIVISION.
+	   CONSULTA-RTN.
+		   PERFORM LLEGIR-PARAMETRES
+		   OPEN INPUT INDEXADO
+		   MOVE NUMERO1-CERCAT TO NUMERO1
+		   READ INDEXADO
+			   INVALID KEY
+				   DISPLAY "CONSULTA: PRODUCTE " NUMERO1-CERCAT
+					   " NO TROBAT"
+			   NOT INVALID KEY
+				   PERFORM MOSTRAR-PRODUCTE
+		   END-READ
+		   CLOSE INDEXADO.
+	   STOP RUN.
+
+	   LLEGIR-PARAMETRES.
+	   OPEN INPUT PARAMETRE
+	   IF FS-PARAMETRE EQUAL "00"
+		   READ PARAMETRE
+		   AT END CONTINUE
+		   NOT AT END
+			   MOVE PARM-NUMERO1 TO NUMERO1-CERCAT
+		   END-READ
+		   CLOSE PARAMETRE
+	   END-IF.
+
+	   MOSTRAR-PRODUCTE.
+	   DISPLAY "NUMERO1     : " NUMERO1
+	   DISPLAY "NOMBRE      : " NOMBRE
+	   DISPLAY "CANTIDAD    : " CANTIDAD
+	   DISPLAY "PREU-UNITAT : " PREU-UNITAT
+	   DISPLAY "ORDRE       : " ORDRE
+	   DISPLAY "ID-PRODUCTE : " ID-PRODUCTE.
