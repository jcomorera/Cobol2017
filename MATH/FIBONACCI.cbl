@@ -2,10 +2,43 @@
        PROGRAM-ID.FIBONACCI.
       ************************************************************
       * PROGRAMA QUE CALCULA LA SUMA DE LA SEQUENCIA DE FIBONACCI*
-      * COMENÇANTANT PER 1 Y 2 FINS AL 4.000.000                 *
+      * PER UNA O MES PARELLES DE LLAVORS, FINS AL LIMIT INDICAT *
+      * A FIBONACCI.PRM (PER DEFECTE 4.000.000)                  *
       ************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FIB ASSIGN TO "FIBONACCI.PRM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  STATUS IS FS-PARM-FIB.
+           SELECT LLAVORS ASSIGN TO "FIBOLLAVORS.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  STATUS IS FS-LLAVORS.
+           SELECT DETALL-FIB ASSIGN TO "FIBODETALL.TXT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  STATUS IS FS-DETALL-FIB.
+           COPY AUDITSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD PARM-FIB.
+       01 PARM-FIB-REG.
+           05 PARM-LIMIT       PIC 9(07).
+       FD LLAVORS.
+       01 LLAVORS-REG.
+           05 LLAV-PRIMER      PIC 9(07).
+           05 FILLER           PIC X(01).
+           05 LLAV-SEGON       PIC 9(07).
+       FD DETALL-FIB.
+       01 DETALL-FIB-REG.
+           05 DETALL-LLAVOR         PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DETALL-NUMERO-DIGITS  PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DETALL-DIGIT-AUXILIAR PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 DETALL-SUMA-DIGITS    PIC 9(09).
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        01 VARIABLES.
            05 PRIMER-DIGIT        PIC 9(07) VALUE 1.
@@ -13,40 +46,144 @@
            05 DIGIT-AUXILIAR    PIC 9(07).
            05 SUMA-DIGITS        PIC 9(09) VALUE 3.
            05 NUMERO-DIGITS    PIC 9(07) VALUE 2.
+           05 LIMIT-DIGITS        PIC 9(07) VALUE 4000000.
+       01 FS-PARM-FIB PIC X(02).
+       01 FS-LLAVORS PIC X(02).
+       01 FS-DETALL-FIB PIC X(02).
+       01 NUM-LLAVOR PIC 9(03) VALUE ZERO.
+       01 SW-LLAVORS PIC X VALUE 'N'.
+           88 LLAVORS-DISPONIBLES VALUE 'S'.
+       01 SW-FI-LLAVORS PIC X VALUE 'N'.
+           88 NO-MES-LLAVORS VALUE 'S'.
+       01 SW-DESBORDAMENT PIC X VALUE 'N'.
+           88 DESBORDAMENT VALUE 'S'.
+       COPY AUDITWS.
 
        PROCEDURE DIVISION.
        INICIO.
 
-       INITIALIZE DIGIT-AUXILIAR
-       INITIALIZE SUMA-DIGITS
-       PERFORM PROCES
+       MOVE "FIBONACC" TO AL-PROGRAMA-RTN
+       MOVE "INICI" TO AL-EVENT-RTN
+       MOVE ZERO TO AL-COMPTADOR-RTN
+       MOVE "00" TO AL-ESTAT-RTN
+       PERFORM AUDITLOG-ESCRIURE
+       PERFORM LLEGIR-PARAMETRES
+       OPEN OUTPUT DETALL-FIB
+       OPEN INPUT LLAVORS
+       IF FS-LLAVORS EQUAL "00"
+           SET LLAVORS-DISPONIBLES TO TRUE
+       END-IF
+       IF LLAVORS-DISPONIBLES
+           PERFORM PROCES-LLAVORS
+           CLOSE LLAVORS
+       ELSE
+           PERFORM PROCES-UNA-LLAVOR
+       END-IF
+       CLOSE DETALL-FIB
+       MOVE "FIBONACC" TO AL-PROGRAMA-RTN
+       MOVE "FINAL" TO AL-EVENT-RTN
+       MOVE NUM-LLAVOR TO AL-COMPTADOR-RTN
+       MOVE "00" TO AL-ESTAT-RTN
+       PERFORM AUDITLOG-ESCRIURE
        PERFORM FINALIZAR.
 
-       PROCES.
+       LLEGIR-PARAMETRES.
+       OPEN INPUT PARM-FIB
+       IF FS-PARM-FIB EQUAL "00"
+           READ PARM-FIB
+               AT END CONTINUE
+               NOT AT END
+                   IF PARM-LIMIT > ZERO
+                       MOVE PARM-LIMIT TO LIMIT-DIGITS
+                   END-IF
+           END-READ
+           CLOSE PARM-FIB
+       END-IF.
+       FIN.EXIT.
+
+       PROCES-UNA-LLAVOR.
+       ADD 1 TO NUM-LLAVOR
+       PERFORM CALCULAR-SEQUENCIA
+       PERFORM MOSTRAR-RESUM.
+       FIN.EXIT.
+
+       PROCES-LLAVORS.
+       PERFORM LLEGIR-LLAVOR
+       PERFORM UNTIL NO-MES-LLAVORS
+           PERFORM CALCULAR-SEQUENCIA
+           PERFORM MOSTRAR-RESUM
+           PERFORM LLEGIR-LLAVOR
+       END-PERFORM.
+       FIN.EXIT.
+
+       LLEGIR-LLAVOR.
+       READ LLAVORS
+           AT END SET NO-MES-LLAVORS TO TRUE
+           NOT AT END
+               ADD 1 TO NUM-LLAVOR
+               MOVE LLAV-PRIMER TO PRIMER-DIGIT
+               MOVE LLAV-SEGON TO SEGON-DIGIT
+       END-READ.
+       FIN.EXIT.
 
+       CALCULAR-SEQUENCIA.
+       INITIALIZE DIGIT-AUXILIAR
+       COMPUTE SUMA-DIGITS = PRIMER-DIGIT + SEGON-DIGIT
+       MOVE 'N' TO SW-DESBORDAMENT
        PERFORM VARYING NUMERO-DIGITS FROM 1 BY 1
-            UNTIL NUMERO-DIGITS EQUAL 4000000
+            UNTIL NUMERO-DIGITS EQUAL LIMIT-DIGITS
+               OR DESBORDAMENT
+           PERFORM CALCULAR-TERME
+       END-PERFORM.
+       FIN.EXIT.
 
+       CALCULAR-TERME.
+       IF PRIMER-DIGIT > 9999999 - SEGON-DIGIT
+           DISPLAY "FIBONACCI: DESBORDAMENT DIGIT-AUXILIAR EVITAT"
+           SET DESBORDAMENT TO TRUE
+       ELSE
            COMPUTE DIGIT-AUXILIAR = PRIMER-DIGIT + SEGON-DIGIT
            IF DIGIT-AUXILIAR NOT EQUAL TO PRIMER-DIGIT
                AND DIGIT-AUXILIAR NOT EQUAL TO SEGON-DIGIT
-               ADD DIGIT-AUXILIAR TO SUMA-DIGITS
-               IF PRIMER-DIGIT < SEGON-DIGIT
-                   IF SEGON-DIGIT NOT EQUAL TO DIGIT-AUXILIAR
-                      MOVE DIGIT-AUXILIAR TO PRIMER-DIGIT
-                   END-IF
-                ELSE
-                   IF PRIMER-DIGIT NOT EQUAL TO DIGIT-AUXILIAR
-                       MOVE DIGIT-AUXILIAR TO SEGON-DIGIT
-                   END-IF
-                END-IF
+               IF DIGIT-AUXILIAR > 999999999 - SUMA-DIGITS
+                   DISPLAY "FIBONACCI: DESBORDAMENT SUMA-DIGITS EVITAT"
+                   SET DESBORDAMENT TO TRUE
+               ELSE
+                   ADD DIGIT-AUXILIAR TO SUMA-DIGITS
+                   PERFORM ESCRIURE-DETALL
+                   IF PRIMER-DIGIT < SEGON-DIGIT
+                       IF SEGON-DIGIT NOT EQUAL TO DIGIT-AUXILIAR
+                          MOVE DIGIT-AUXILIAR TO PRIMER-DIGIT
+                       END-IF
+                    ELSE
+                       IF PRIMER-DIGIT NOT EQUAL TO DIGIT-AUXILIAR
+                           MOVE DIGIT-AUXILIAR TO SEGON-DIGIT
+                       END-IF
+                    END-IF
+               END-IF
            END-IF
-       END-PERFORM
+       END-IF.
+       FIN.EXIT.
+
+       ESCRIURE-DETALL.
+       MOVE SPACES TO DETALL-FIB-REG
+       MOVE NUM-LLAVOR TO DETALL-LLAVOR
+       MOVE NUMERO-DIGITS TO DETALL-NUMERO-DIGITS
+       MOVE DIGIT-AUXILIAR TO DETALL-DIGIT-AUXILIAR
+       MOVE SUMA-DIGITS TO DETALL-SUMA-DIGITS
+       WRITE DETALL-FIB-REG.
+       FIN.EXIT.
+
+       MOSTRAR-RESUM.
+       DISPLAY "LLAVOR:          "NUM-LLAVOR
        DISPLAY "SUMA DIGITS:     "SUMA-DIGITS
        DISPLAY "NUMERO-DIGITS: "NUMERO-DIGITS
        DISPLAY "PRIMER-DIGIT:    "PRIMER-DIGIT
        DISPLAY "SEGON-DIGIT:    "SEGON-DIGIT
        DISPLAY "DIGIT-AUXILIAR:"DIGIT-AUXILIAR.
+       FIN.EXIT.
+
+       COPY AUDITRTN.
 
        FINALIZAR.EXIT.
 
