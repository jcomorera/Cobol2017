@@ -0,0 +1,6 @@
+       01 FS-AUDITLOG PIC X(02).
+       01 AUDITLOG-PARAMS.
+           05 AL-PROGRAMA-RTN   PIC X(08).
+           05 AL-EVENT-RTN      PIC X(05).
+           05 AL-COMPTADOR-RTN  PIC 9(07).
+           05 AL-ESTAT-RTN      PIC X(02).
